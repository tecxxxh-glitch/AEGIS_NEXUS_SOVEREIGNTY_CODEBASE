@@ -12,13 +12,57 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * KAFKA-EVENT-STREAM.DAT is expected to already be in ascending
+      * IN-TIMESTAMP order. When the topic lands as multiple partition
+      * extracts, run ACCORD-PARTITION-MERGE-UTILITY-V4 first to merge
+      * them into this file before this program is invoked.
            SELECT SVT-INPUT-FILE ASSIGN TO 'KAFKA-EVENT-STREAM.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT DLT-ARCHIVE-FILE ASSIGN TO 'DLT_IMMUTABLE_ARCHIVE.LOG'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS SVT-TRANSACTION-KEY
                STATUS IS DLT-FILE-STATUS.
+           SELECT SVT-SUSPENSE-FILE ASSIGN TO 'DLT_SUSPENSE_QUEUE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS SUSPENSE-FILE-STATUS.
+           SELECT SVT-EXCEPTION-FILE
+               ASSIGN TO 'DLT_EXCEPTION_REPORT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS EXCEPTION-FILE-STATUS.
+           SELECT DLT-CHECKPOINT-FILE ASSIGN TO 'DLT_CHECKPOINT.DAT'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHECKPOINT-RELATIVE-KEY
+               STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT DLT-CONTROL-REPORT-FILE
+               ASSIGN TO 'DLT_CONTROL_REPORT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS CONTROL-REPORT-FILE-STATUS.
+           SELECT SVT-CONTROL-FILE ASSIGN TO 'KAFKA-CONTROL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS SVT-CONTROL-FILE-STATUS.
+      * Per-intent sub-ledgers -- append-only mirrors of the records
+      * written to DLT-ARCHIVE-FILE, filtered by DLT-INTENT, so a
+      * downstream job can read just the category it cares about.
+           SELECT DLT-TRANSFER-SUBLEDGER-FILE
+               ASSIGN TO 'DLT_SUBLEDGER_TRANSFER.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS TRANSFER-SUBLEDGER-FILE-STATUS.
+           SELECT DLT-MINT-SUBLEDGER-FILE
+               ASSIGN TO 'DLT_SUBLEDGER_MINT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS MINT-SUBLEDGER-FILE-STATUS.
+           SELECT DLT-BURN-SUBLEDGER-FILE
+               ASSIGN TO 'DLT_SUBLEDGER_BURN.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS BURN-SUBLEDGER-FILE-STATUS.
+      * Same-day review queue for SVTs whose energy signature falls
+      * outside the normal band -- informational, not a gate; the SVT
+      * is still archived (or exceptioned) on its own merits.
+           SELECT DLT-ALERT-QUEUE-FILE ASSIGN TO 'DLT_ALERT_QUEUE.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS ALERT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -32,14 +76,25 @@
            05  IN-INTENT                PIC X(20).
            05  IN-WEIGHT-VALUE          PIC 9(10).
            05  IN-TIMESTAMP             PIC 9(16).
-           05  FILLER                   PIC X(70).
+      * Maintenance transactions: IN-TRANSACTION-TYPE = 'C' means this
+      * SVT is a correction -- the fields above carry the corrected
+      * values and IN-ORIGINAL-KEY names the DLT entry being corrected.
+      * Any other value (including space, from feeds that predate this
+      * field) is treated as a normal posting.
+           05  IN-TRANSACTION-TYPE      PIC X(01).
+           05  IN-ORIGINAL-KEY          PIC X(51).
+           05  FILLER                   PIC X(18).
 
        FD  DLT-ARCHIVE-FILE
-           RECORD CONTAINS 200 CHARACTERS
+           RECORD CONTAINS 251 CHARACTERS
            DATA RECORD IS DLT-ARCHIVE-RECORD.
        01  DLT-ARCHIVE-RECORD.
-           05  SVT-TRANSACTION-KEY      PIC 9(20).
-      * SVT-TRANSACTION-KEY is the combined timestamp and weight for final DLT ordering.
+           05  SVT-TRANSACTION-KEY      PIC X(51).
+      * SVT-TRANSACTION-KEY is DID + timestamp + weight prefix + a
+      * record-type marker (O/R/C). DID disambiguates genuinely
+      * distinct SVTs sharing a timestamp/weight prefix; the marker
+      * disambiguates an original posting from the reversal and
+      * corrected entries a correction transaction appends for it.
            05  SVT-ARCHIVE-DATA.
                10 DLT-DID               PIC X(30).
                10 DLT-ENERGY-SIG        PIC 9(04).
@@ -47,13 +102,274 @@
                10 DLT-FINAL-WEIGHT      PIC 9(10).
                10 DLT-TIMESTAMP         PIC 9(16).
                10 DLT-VERIFICATION-FLAG PIC X(01) VALUE 'V'.
-               10 FILLER                PIC X(119).
+      * DLT-RECORD-TYPE: 'O' original posting, 'R' reversal of a prior
+      * original, 'C' corrected re-posting. DLT-ORIGINAL-KEY is spaces
+      * for 'O' and the corrected/reversed entry's key otherwise; the
+      * original is never rewritten or deleted.
+               10 DLT-RECORD-TYPE       PIC X(01) VALUE 'O'.
+               10 DLT-ORIGINAL-KEY      PIC X(51).
+               10 FILLER                PIC X(67).
+
+       FD  SVT-SUSPENSE-FILE
+           RECORD CONTAINS 151 CHARACTERS
+           DATA RECORD IS SUSPENSE-RECORD.
+       01  SUSPENSE-RECORD.
+           05  SUSP-SVT-DID             PIC X(30).
+           05  SUSP-ENERGY-SIG          PIC 9(04).
+           05  SUSP-INTENT              PIC X(20).
+           05  SUSP-WEIGHT-VALUE        PIC 9(10).
+           05  SUSP-TIMESTAMP           PIC 9(16).
+           05  SUSP-COMPUTED-KEY        PIC X(51).
+           05  SUSP-REASON              PIC X(20).
+
+       FD  SVT-EXCEPTION-FILE
+           RECORD CONTAINS 115 CHARACTERS
+           DATA RECORD IS EXCEPTION-RECORD.
+       01  EXCEPTION-RECORD.
+           05  EXC-SVT-DID              PIC X(30).
+           05  EXC-ENERGY-SIG           PIC 9(04).
+           05  EXC-INTENT               PIC X(20).
+           05  EXC-WEIGHT-VALUE         PIC 9(10).
+           05  EXC-TIMESTAMP            PIC 9(16).
+      * Wide enough for the longest validation-reason literal ('RUST
+      * CORE: ENERGY SIG OUT OF RANGE', 34 bytes) with a byte to spare.
+           05  EXC-REASON               PIC X(35).
+
+       FD  DLT-CHECKPOINT-FILE
+           RECORD CONTAINS 307 CHARACTERS
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORDS-READ        PIC 9(08).
+           05  CKPT-TRANSACTION-COUNTER PIC 9(08).
+           05  CKPT-LAST-WRITTEN-KEY    PIC X(51).
+      * Everything 3100-WRITE-CONTROL-REPORT and 3200-RECONCILE-
+      * CONTROL-TOTALS need at end of run must also be checkpointed,
+      * or a restarted run reports/reconciles on partial, post-restart-
+      * only figures instead of the full run's.
+           05  CKPT-TOTAL-WEIGHT-ARCHIVED PIC 9(14).
+           05  CKPT-TOTAL-WEIGHT-PROCESSED PIC 9(14).
+           05  CKPT-INTENT-STATS.
+               10  CKPT-INTENT-STAT-ENTRY OCCURS 3 TIMES.
+                   15  CKPT-INTENT-STAT-COUNT  PIC 9(08).
+                   15  CKPT-INTENT-STAT-WEIGHT PIC 9(14).
+           05  CKPT-SUSPENSE-COUNTER    PIC 9(08).
+           05  CKPT-EXCEPTION-COUNTER   PIC 9(08).
+           05  CKPT-ALERT-COUNTER       PIC 9(08).
+      * Last key this run itself wrote to the exception/alert files --
+      * snapshotted into WS-CHECKPOINT-LAST-EXCEPTION-KEY/-ALERT-KEY on
+      * restart so 2060/2070 can tell a replay of their own prior write
+      * apart from a new, genuinely distinct exception or alert that
+      * happens to land on the first post-restart record.
+           05  CKPT-LAST-EXCEPTION-KEY  PIC X(51).
+           05  CKPT-LAST-ALERT-KEY      PIC X(51).
+           05  FILLER                   PIC X(20).
+
+       FD  DLT-CONTROL-REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS CONTROL-REPORT-RECORD.
+       01  CONTROL-REPORT-RECORD.
+           05  CTL-REPORT-DATE          PIC 9(08).
+           05  CTL-REPORT-LABEL         PIC X(20).
+           05  CTL-REPORT-COUNT         PIC 9(08).
+           05  CTL-REPORT-WEIGHT-TOTAL  PIC 9(14).
+           05  FILLER                   PIC X(30).
+
+      * Companion control file produced alongside KAFKA-EVENT-STREAM.DAT
+      * carrying the expected record count and weight total for the
+      * run -- used to balance the archive, not to drive processing.
+       FD  SVT-CONTROL-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           DATA RECORD IS SVT-CONTROL-RECORD.
+       01  SVT-CONTROL-RECORD.
+           05  CTL-EXPECTED-RECORD-COUNT PIC 9(08).
+           05  CTL-EXPECTED-WEIGHT-TOTAL PIC 9(14).
+           05  FILLER                    PIC X(08).
+
+       FD  DLT-TRANSFER-SUBLEDGER-FILE
+           RECORD CONTAINS 251 CHARACTERS
+           DATA RECORD IS TRANSFER-SUBLEDGER-RECORD.
+       01  TRANSFER-SUBLEDGER-RECORD.
+           05  TSL-TRANSACTION-KEY      PIC X(51).
+           05  TSL-ARCHIVE-DATA.
+               10 TSL-DID               PIC X(30).
+               10 TSL-ENERGY-SIG        PIC 9(04).
+               10 TSL-INTENT            PIC X(20).
+               10 TSL-FINAL-WEIGHT      PIC 9(10).
+               10 TSL-TIMESTAMP         PIC 9(16).
+               10 TSL-VERIFICATION-FLAG PIC X(01).
+               10 TSL-RECORD-TYPE       PIC X(01).
+               10 TSL-ORIGINAL-KEY      PIC X(51).
+               10 FILLER                PIC X(67).
+
+       FD  DLT-MINT-SUBLEDGER-FILE
+           RECORD CONTAINS 251 CHARACTERS
+           DATA RECORD IS MINT-SUBLEDGER-RECORD.
+       01  MINT-SUBLEDGER-RECORD.
+           05  MSL-TRANSACTION-KEY      PIC X(51).
+           05  MSL-ARCHIVE-DATA.
+               10 MSL-DID               PIC X(30).
+               10 MSL-ENERGY-SIG        PIC 9(04).
+               10 MSL-INTENT            PIC X(20).
+               10 MSL-FINAL-WEIGHT      PIC 9(10).
+               10 MSL-TIMESTAMP         PIC 9(16).
+               10 MSL-VERIFICATION-FLAG PIC X(01).
+               10 MSL-RECORD-TYPE       PIC X(01).
+               10 MSL-ORIGINAL-KEY      PIC X(51).
+               10 FILLER                PIC X(67).
+
+       FD  DLT-BURN-SUBLEDGER-FILE
+           RECORD CONTAINS 251 CHARACTERS
+           DATA RECORD IS BURN-SUBLEDGER-RECORD.
+       01  BURN-SUBLEDGER-RECORD.
+           05  BSL-TRANSACTION-KEY      PIC X(51).
+           05  BSL-ARCHIVE-DATA.
+               10 BSL-DID               PIC X(30).
+               10 BSL-ENERGY-SIG        PIC 9(04).
+               10 BSL-INTENT            PIC X(20).
+               10 BSL-FINAL-WEIGHT      PIC 9(10).
+               10 BSL-TIMESTAMP         PIC 9(16).
+               10 BSL-VERIFICATION-FLAG PIC X(01).
+               10 BSL-RECORD-TYPE       PIC X(01).
+               10 BSL-ORIGINAL-KEY      PIC X(51).
+               10 FILLER                PIC X(67).
+
+       FD  DLT-ALERT-QUEUE-FILE
+           RECORD CONTAINS 120 CHARACTERS
+           DATA RECORD IS ALERT-RECORD.
+       01  ALERT-RECORD.
+           05  ALT-SVT-DID              PIC X(30).
+           05  ALT-ENERGY-SIG           PIC 9(04).
+           05  ALT-INTENT               PIC X(20).
+           05  ALT-WEIGHT-VALUE         PIC 9(10).
+           05  ALT-TIMESTAMP            PIC 9(16).
+           05  ALT-REASON               PIC X(30).
+           05  FILLER                   PIC X(10).
 
        WORKING-STORAGE SECTION.
+      * RUST CORE (weight) / ROZEL-ROSEL (intent) edit-check limits.
+       01  WS-MIN-WEIGHT-VALUE          PIC 9(10) VALUE 1.
+       01  WS-MAX-WEIGHT-VALUE          PIC 9(10) VALUE 9999999999.
+       01  WS-MIN-ENERGY-SIG            PIC 9(04) VALUE 0001.
+       01  WS-MAX-ENERGY-SIG            PIC 9(04) VALUE 9999.
+
+       01  WS-VALID-INTENT-TABLE.
+           05  FILLER                   PIC X(20) VALUE 'TRANSFER'.
+           05  FILLER                   PIC X(20) VALUE 'MINT'.
+           05  FILLER                   PIC X(20) VALUE 'BURN'.
+       01  WS-VALID-INTENT-R REDEFINES WS-VALID-INTENT-TABLE.
+           05  WS-VALID-INTENT-ENTRY    PIC X(20) OCCURS 3 TIMES
+                                        INDEXED BY WS-INTENT-IDX.
+
+       01  WS-VALIDATION-FLAG           PIC X(01) VALUE 'N'.
+           88  SVT-PASSED-EDIT-CHECKS   VALUE 'Y'.
+       01  WS-VALIDATION-REASON         PIC X(35) VALUE SPACES.
+       01  WS-MATCHED-INTENT-IDX        PIC 9(02) VALUE ZEROES.
        01  DLT-FILE-STATUS              PIC X(02).
+       01  SUSPENSE-FILE-STATUS         PIC X(02).
+       01  EXCEPTION-FILE-STATUS        PIC X(02).
+       01  CHECKPOINT-FILE-STATUS       PIC X(02).
+       01  CONTROL-REPORT-FILE-STATUS   PIC X(02).
+       01  SVT-CONTROL-FILE-STATUS      PIC X(02).
+       01  TRANSFER-SUBLEDGER-FILE-STATUS PIC X(02).
+       01  MINT-SUBLEDGER-FILE-STATUS     PIC X(02).
+       01  BURN-SUBLEDGER-FILE-STATUS     PIC X(02).
+       01  WS-SUBLEDGER-INTENT-IDX        PIC 9(02) VALUE ZEROES.
+       01  ALERT-FILE-STATUS              PIC X(02).
+
+      * Energy-signature anomaly alert thresholds -- a narrower,
+      * configurable band than the RUST CORE hard validation range
+      * (WS-MIN/MAX-ENERGY-SIG). An SVT outside this band is still
+      * archived or exceptioned normally; it is only flagged here for
+      * same-day review.
+       01  WS-ALERT-LOW-ENERGY-SIG      PIC 9(04) VALUE 0050.
+       01  WS-ALERT-HIGH-ENERGY-SIG     PIC 9(04) VALUE 9500.
+       01  WS-ALERT-COUNTER             PIC 9(08) VALUE ZEROES.
        01  WS-EOF-FLAG                  PIC X(01) VALUE 'N'.
            88  END-OF-SVT-STREAM        VALUE 'Y'.
        01  WS-TRANSACTION-COUNTER       PIC 9(08) VALUE ZEROES.
+       01  WS-SUSPENSE-COUNTER          PIC 9(08) VALUE ZEROES.
+       01  WS-EXCEPTION-COUNTER         PIC 9(08) VALUE ZEROES.
+
+      * Checkpoint/restart working storage. Interval is 1 (checkpoint
+      * after every record) so a restart never re-presents an SVT that
+      * was already archived in the prior run -- any wider interval
+      * reopens the window req 002 exists to close, since records
+      * processed after the last save but before an abend would be
+      * replayed and hit 2100-WRITE-TO-DLT-ARCHIVE's INVALID KEY branch
+      * as if they were genuine duplicate-key defects.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(08) VALUE 1.
+       01  WS-RECORDS-READ-COUNTER      PIC 9(08) VALUE ZEROES.
+       01  WS-LAST-WRITTEN-KEY          PIC X(51) VALUE SPACES.
+       01  WS-RESTART-SKIP-COUNT        PIC 9(08) VALUE ZEROES.
+       01  WS-RESTARTED-RUN-FLAG        PIC X(01) VALUE 'N'.
+           88  RESTARTED-RUN            VALUE 'Y'.
+      * A correction posts its reversal and corrected legs as two
+      * separate, non-atomic archive writes, so an abend between them
+      * leaves the checkpoint still pointing at the previous record --
+      * on restart this one correction is replayed from the top. This
+      * flag is on only for that first replayed record, narrowing which
+      * record an INVALID KEY is even allowed to be treated as a replay
+      * of; it is never sufficient by itself -- 2100/2210/2060/2070 also
+      * compare the key they are about to write against the specific
+      * key this run's own (aborted) prior attempt is known to have
+      * already written (WS-CHECKPOINT-LAST-WRITTEN-KEY and friends,
+      * below), which is the only durable proof that this exact write
+      * already happened rather than a brand-new, genuinely colliding
+      * transaction that happens to land on the first post-restart
+      * record by coincidence.
+       01  WS-REPLAY-WINDOW-FLAG        PIC X(01) VALUE 'N'.
+           88  IN-RESTART-REPLAY-WINDOW VALUE 'Y'.
+      * Snapshots of CKPT-LAST-WRITTEN-KEY/LAST-EXCEPTION-KEY/LAST-
+      * ALERT-KEY as loaded from the checkpoint file at restart --
+      * frozen for the rest of the run, unlike the live WS-LAST-*-KEY
+      * fields below, which keep moving as this run writes its own new
+      * records. Comparing the key about to be (re)written against the
+      * frozen snapshot is what proves a replay rather than a new
+      * collision.
+       01  WS-CHECKPOINT-LAST-WRITTEN-KEY    PIC X(51) VALUE SPACES.
+       01  WS-CHECKPOINT-LAST-EXCEPTION-KEY  PIC X(51) VALUE SPACES.
+       01  WS-CHECKPOINT-LAST-ALERT-KEY      PIC X(51) VALUE SPACES.
+       01  WS-LAST-EXCEPTION-KEY         PIC X(51) VALUE SPACES.
+       01  WS-LAST-ALERT-KEY             PIC X(51) VALUE SPACES.
+       01  WS-CKPT-QUOTIENT             PIC 9(08) VALUE ZEROES.
+       01  WS-CKPT-REMAINDER            PIC 9(08) VALUE ZEROES.
+       01  WS-CHECKPOINT-RELATIVE-KEY   PIC 9(04) VALUE 1.
+
+      * Daily control report working storage -- per-intent counts and
+      * summed weight, broken out the same way as WS-VALID-INTENT-TABLE.
+       01  WS-CURRENT-DATE              PIC 9(08) VALUE ZEROES.
+       01  WS-INTENT-CONTROL-STATS.
+           05  WS-INTENT-STAT-ENTRY     OCCURS 3 TIMES.
+               10  WS-INTENT-STAT-COUNT  PIC 9(08) VALUE ZEROES.
+               10  WS-INTENT-STAT-WEIGHT PIC 9(14) VALUE ZEROES.
+       01  WS-TOTAL-WEIGHT-ARCHIVED     PIC 9(14) VALUE ZEROES.
+      * Every ordinary posting attempted, regardless of whether it
+      * cleared the edit gate and was actually archived -- see
+      * 3200-RECONCILE-CONTROL-TOTALS for why this, not
+      * WS-TOTAL-WEIGHT-ARCHIVED, is the figure balanced against the
+      * control file's expected weight total.
+       01  WS-TOTAL-WEIGHT-PROCESSED    PIC 9(14) VALUE ZEROES.
+
+      * Balancing/reconciliation working storage.
+       01  WS-CONTROL-FILE-SUPPLIED-FLAG PIC X(01) VALUE 'N'.
+           88  CONTROL-FILE-WAS-SUPPLIED VALUE 'Y'.
+       01  WS-RECONCILIATION-FLAG        PIC X(01) VALUE 'N'.
+           88  RECONCILIATION-MISMATCH   VALUE 'Y'.
+      * Set once DLT-ARCHIVE-FILE's open succeeds in 1000-INITIALIZE-
+      * SYSTEM -- every other file is only opened in that same branch,
+      * so this one flag tells 3000-TERMINATE-SYSTEM whether any of
+      * them (other than SVT-INPUT-FILE, always opened) exist to be
+      * reported on or closed.
+       01  WS-DLT-ARCHIVE-OPEN-FLAG      PIC X(01) VALUE 'N'.
+           88  DLT-ARCHIVE-OPEN-SUCCEEDED VALUE 'Y'.
+
+      * Correction/reversal posting working storage.
+       01  WS-CORRECTION-LOOKUP-KEY      PIC X(51).
+       01  WS-ORIG-DID                   PIC X(30).
+       01  WS-ORIG-ENERGY-SIG            PIC 9(04).
+       01  WS-ORIG-INTENT                PIC X(20).
+       01  WS-ORIG-WEIGHT                PIC 9(10).
+       01  WS-ORIG-TIMESTAMP             PIC 9(16).
 
        PROCEDURE DIVISION.
        0000-MAIN-LOGGING-PROCESS.
@@ -65,51 +381,695 @@
 
       * ---------------------------------------------------------------
        1000-INITIALIZE-SYSTEM.
-      * Open the Kafka stream (simulated as sequential file) and DLT log.
+      * Open the Kafka stream (simulated as sequential file) and DLT log
            OPEN INPUT SVT-INPUT-FILE.
            OPEN I-O DLT-ARCHIVE-FILE.
            IF DLT-FILE-STATUS NOT = '00'
-               DISPLAY 'ERROR 1001: FAILED TO OPEN DLT ARCHIVE. STATUS: ' DLT-FILE-STATUS
+               DISPLAY 'ERROR 1001: FAILED TO OPEN DLT ARCHIVE. STAT: '
+                   DLT-FILE-STATUS
                MOVE 'Y' TO WS-EOF-FLAG
            ELSE
+               MOVE 'Y' TO WS-DLT-ARCHIVE-OPEN-FLAG
+               PERFORM 1050-OPEN-SUSPENSE-FILE
+               PERFORM 1060-OPEN-EXCEPTION-FILE
+               PERFORM 1065-OPEN-CONTROL-REPORT-FILE
+               PERFORM 1067-OPEN-SUBLEDGER-FILES
+               PERFORM 1068-OPEN-ALERT-QUEUE-FILE
+               PERFORM 1070-OPEN-CHECKPOINT-FILE
+               PERFORM 1080-LOAD-CHECKPOINT
+               PERFORM 1090-SKIP-TO-RESTART-POINT
                PERFORM 1100-READ-SVT-RECORD.
 
+       1050-OPEN-SUSPENSE-FILE.
+      * Suspense queue is append-only across runs; create on first use.
+           OPEN EXTEND SVT-SUSPENSE-FILE.
+           IF SUSPENSE-FILE-STATUS = '35'
+               OPEN OUTPUT SVT-SUSPENSE-FILE
+               CLOSE SVT-SUSPENSE-FILE
+               OPEN EXTEND SVT-SUSPENSE-FILE
+           END-IF.
+
+       1060-OPEN-EXCEPTION-FILE.
+      * Exception report is append-only across runs; create on first
+      * use.
+           OPEN EXTEND SVT-EXCEPTION-FILE.
+           IF EXCEPTION-FILE-STATUS = '35'
+               OPEN OUTPUT SVT-EXCEPTION-FILE
+               CLOSE SVT-EXCEPTION-FILE
+               OPEN EXTEND SVT-EXCEPTION-FILE
+           END-IF.
+
+       1065-OPEN-CONTROL-REPORT-FILE.
+      * Control report accumulates one block of records per run;
+      * append-only across runs, same idiom as the suspense queue.
+           OPEN EXTEND DLT-CONTROL-REPORT-FILE.
+           IF CONTROL-REPORT-FILE-STATUS = '35'
+               OPEN OUTPUT DLT-CONTROL-REPORT-FILE
+               CLOSE DLT-CONTROL-REPORT-FILE
+               OPEN EXTEND DLT-CONTROL-REPORT-FILE
+           END-IF.
+
+       1067-OPEN-SUBLEDGER-FILES.
+      * Sub-ledgers are append-only across runs, same idiom as the
+      * suspense queue and exception report.
+           OPEN EXTEND DLT-TRANSFER-SUBLEDGER-FILE.
+           IF TRANSFER-SUBLEDGER-FILE-STATUS = '35'
+               OPEN OUTPUT DLT-TRANSFER-SUBLEDGER-FILE
+               CLOSE DLT-TRANSFER-SUBLEDGER-FILE
+               OPEN EXTEND DLT-TRANSFER-SUBLEDGER-FILE
+           END-IF
+           OPEN EXTEND DLT-MINT-SUBLEDGER-FILE.
+           IF MINT-SUBLEDGER-FILE-STATUS = '35'
+               OPEN OUTPUT DLT-MINT-SUBLEDGER-FILE
+               CLOSE DLT-MINT-SUBLEDGER-FILE
+               OPEN EXTEND DLT-MINT-SUBLEDGER-FILE
+           END-IF
+           OPEN EXTEND DLT-BURN-SUBLEDGER-FILE.
+           IF BURN-SUBLEDGER-FILE-STATUS = '35'
+               OPEN OUTPUT DLT-BURN-SUBLEDGER-FILE
+               CLOSE DLT-BURN-SUBLEDGER-FILE
+               OPEN EXTEND DLT-BURN-SUBLEDGER-FILE
+           END-IF.
+
+       1068-OPEN-ALERT-QUEUE-FILE.
+      * Alert queue is append-only across runs, same idiom as the
+      * suspense queue and exception report.
+           OPEN EXTEND DLT-ALERT-QUEUE-FILE.
+           IF ALERT-FILE-STATUS = '35'
+               OPEN OUTPUT DLT-ALERT-QUEUE-FILE
+               CLOSE DLT-ALERT-QUEUE-FILE
+               OPEN EXTEND DLT-ALERT-QUEUE-FILE
+           END-IF.
+
+       1070-OPEN-CHECKPOINT-FILE.
+      * Single-record restart file; create it cold the first time a
+      * run is ever executed, otherwise open it for update.
+           MOVE 1 TO WS-CHECKPOINT-RELATIVE-KEY
+           OPEN I-O DLT-CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = '35'
+               OPEN OUTPUT DLT-CHECKPOINT-FILE
+               MOVE ZEROES TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE DLT-CHECKPOINT-FILE
+               OPEN I-O DLT-CHECKPOINT-FILE
+           END-IF.
+
+       1080-LOAD-CHECKPOINT.
+      * A non-zero CKPT-RECORDS-READ means the prior run never reached
+      * a clean 3000-TERMINATE-SYSTEM -- resume instead of rerunning.
+           MOVE 1 TO WS-CHECKPOINT-RELATIVE-KEY
+           READ DLT-CHECKPOINT-FILE
+               INVALID KEY CONTINUE
+           END-READ
+           IF CKPT-RECORDS-READ > ZEROES
+               MOVE 'Y' TO WS-RESTARTED-RUN-FLAG
+               MOVE 'Y' TO WS-REPLAY-WINDOW-FLAG
+               MOVE CKPT-RECORDS-READ TO WS-RESTART-SKIP-COUNT
+               MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ-COUNTER
+               MOVE CKPT-TRANSACTION-COUNTER TO WS-TRANSACTION-COUNTER
+               MOVE CKPT-LAST-WRITTEN-KEY TO WS-LAST-WRITTEN-KEY
+               MOVE CKPT-LAST-WRITTEN-KEY
+                   TO WS-CHECKPOINT-LAST-WRITTEN-KEY
+               MOVE CKPT-LAST-EXCEPTION-KEY TO WS-LAST-EXCEPTION-KEY
+               MOVE CKPT-LAST-EXCEPTION-KEY
+                   TO WS-CHECKPOINT-LAST-EXCEPTION-KEY
+               MOVE CKPT-LAST-ALERT-KEY TO WS-LAST-ALERT-KEY
+               MOVE CKPT-LAST-ALERT-KEY TO WS-CHECKPOINT-LAST-ALERT-KEY
+               MOVE CKPT-TOTAL-WEIGHT-ARCHIVED
+                   TO WS-TOTAL-WEIGHT-ARCHIVED
+               MOVE CKPT-TOTAL-WEIGHT-PROCESSED
+                   TO WS-TOTAL-WEIGHT-PROCESSED
+               PERFORM VARYING WS-INTENT-IDX FROM 1 BY 1
+                       UNTIL WS-INTENT-IDX > 3
+                   MOVE CKPT-INTENT-STAT-COUNT (WS-INTENT-IDX)
+                       TO WS-INTENT-STAT-COUNT (WS-INTENT-IDX)
+                   MOVE CKPT-INTENT-STAT-WEIGHT (WS-INTENT-IDX)
+                       TO WS-INTENT-STAT-WEIGHT (WS-INTENT-IDX)
+               END-PERFORM
+               MOVE CKPT-SUSPENSE-COUNTER TO WS-SUSPENSE-COUNTER
+               MOVE CKPT-EXCEPTION-COUNTER TO WS-EXCEPTION-COUNTER
+               MOVE CKPT-ALERT-COUNTER TO WS-ALERT-COUNTER
+               DISPLAY 'RESTARTING RUN: SKIPPING '
+                   WS-RESTART-SKIP-COUNT ' ALREADY-PROCESSED SVTs'
+               DISPLAY 'LAST CHECKPOINTED DLT KEY WAS: '
+                   WS-LAST-WRITTEN-KEY
+           END-IF.
+
+       1090-SKIP-TO-RESTART-POINT.
+           PERFORM WS-RESTART-SKIP-COUNT TIMES
+               READ SVT-INPUT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+               END-READ
+           END-PERFORM.
+
        1100-READ-SVT-RECORD.
            READ SVT-INPUT-FILE
                AT END MOVE 'Y' TO WS-EOF-FLAG
-           END-READ.
+           END-READ
+           IF NOT END-OF-SVT-STREAM
+               ADD 1 TO WS-RECORDS-READ-COUNTER
+           END-IF.
 
       * ---------------------------------------------------------------
        2000-PROCESS-SVT-STREAM.
-      * CAP: Log only transactions that have passed both RUST CORE (weight)
-      * and ROZEL-ROSEL (access) checks.
+      * CAP: Log only transactions that have passed both RUST CORE
+      * (weight) and ROZEL-ROSEL (intent) edit checks; anything that
+      * fails is diverted to the exception report, never archived.
+      * Maintenance (correction) transactions skip straight to their
+      * own reversal/corrected posting logic instead.
            IF NOT END-OF-SVT-STREAM
                ADD 1 TO WS-TRANSACTION-COUNTER
-               MOVE IN-SVT-DID TO DLT-DID
-               MOVE IN-ENERGY-SIG TO DLT-ENERGY-SIG
-               MOVE IN-INTENT TO DLT-INTENT
-               MOVE IN-WEIGHT-VALUE TO DLT-FINAL-WEIGHT
-               MOVE IN-TIMESTAMP TO DLT-TIMESTAMP
+               IF IN-TRANSACTION-TYPE = 'C'
+                   PERFORM 2200-PROCESS-CORRECTION
+               ELSE
+                   MOVE SPACES TO DLT-ARCHIVE-RECORD
+                   MOVE IN-SVT-DID TO DLT-DID
+                   MOVE IN-ENERGY-SIG TO DLT-ENERGY-SIG
+                   MOVE IN-INTENT TO DLT-INTENT
+                   MOVE IN-WEIGHT-VALUE TO DLT-FINAL-WEIGHT
+                   MOVE IN-TIMESTAMP TO DLT-TIMESTAMP
+                   MOVE 'O' TO DLT-RECORD-TYPE
+                   MOVE SPACES TO DLT-ORIGINAL-KEY
+      * Tracked separately from WS-TOTAL-WEIGHT-ARCHIVED so 3200-
+      * RECONCILE-CONTROL-TOTALS can balance against every ordinary
+      * posting this run attempted, not just the ones that cleared the
+      * edit gate -- a suspended or exceptioned SVT is still expected,
+      * routine volume from the control file's point of view.
+                   ADD DLT-FINAL-WEIGHT TO WS-TOTAL-WEIGHT-PROCESSED
 
-      * Key Construction: Timestamp (16 digits) + Weight (4 digits)
-               STRING DLT-TIMESTAMP DLT-FINAL-WEIGHT (1:4) DELIMITED BY SIZE
-                   INTO SVT-TRANSACTION-KEY
+      * Key Construction: DID (30) + Timestamp (16) + Weight prefix (4)
+      * + record-type marker (1). DID is included so distinct SVTs
+      * sharing a timestamp and leading weight digits don't collide
+      * and get silently dropped.
+                   STRING DLT-DID DLT-TIMESTAMP DLT-FINAL-WEIGHT (1:4)
+                       DLT-RECORD-TYPE
+                       DELIMITED BY SIZE
+                       INTO SVT-TRANSACTION-KEY
 
-               PERFORM 2100-WRITE-TO-DLT-ARCHIVE
+                   PERFORM 2070-CHECK-ENERGY-SIG-THRESHOLD
+                   PERFORM 2050-VALIDATE-SVT-EDITS
+                   IF SVT-PASSED-EDIT-CHECKS
+                       PERFORM 2100-WRITE-TO-DLT-ARCHIVE
+                   ELSE
+                       PERFORM 2060-WRITE-TO-EXCEPTION-REPORT
+                   END-IF
+               END-IF
+               PERFORM 1150-CHECKPOINT-IF-DUE
+      * This record is now checkpointed, so it is no longer the
+      * possibly-partially-completed record a restart resumed on --
+      * only the very first record processed after a restart can have
+      * been partially posted by the abended prior attempt.
+               MOVE 'N' TO WS-REPLAY-WINDOW-FLAG
                PERFORM 1100-READ-SVT-RECORD
            END-IF.
 
+       1150-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORDS-READ-COUNTER BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZEROES
+               PERFORM 1160-SAVE-CHECKPOINT
+           END-IF.
+
+       1160-SAVE-CHECKPOINT.
+           MOVE 1 TO WS-CHECKPOINT-RELATIVE-KEY
+           MOVE WS-RECORDS-READ-COUNTER TO CKPT-RECORDS-READ
+           MOVE WS-TRANSACTION-COUNTER TO CKPT-TRANSACTION-COUNTER
+           MOVE WS-LAST-WRITTEN-KEY TO CKPT-LAST-WRITTEN-KEY
+           MOVE WS-LAST-EXCEPTION-KEY TO CKPT-LAST-EXCEPTION-KEY
+           MOVE WS-LAST-ALERT-KEY TO CKPT-LAST-ALERT-KEY
+           MOVE WS-TOTAL-WEIGHT-ARCHIVED TO CKPT-TOTAL-WEIGHT-ARCHIVED
+           MOVE WS-TOTAL-WEIGHT-PROCESSED TO CKPT-TOTAL-WEIGHT-PROCESSED
+           PERFORM VARYING WS-INTENT-IDX FROM 1 BY 1
+                   UNTIL WS-INTENT-IDX > 3
+               MOVE WS-INTENT-STAT-COUNT (WS-INTENT-IDX)
+                   TO CKPT-INTENT-STAT-COUNT (WS-INTENT-IDX)
+               MOVE WS-INTENT-STAT-WEIGHT (WS-INTENT-IDX)
+                   TO CKPT-INTENT-STAT-WEIGHT (WS-INTENT-IDX)
+           END-PERFORM
+           MOVE WS-SUSPENSE-COUNTER TO CKPT-SUSPENSE-COUNTER
+           MOVE WS-EXCEPTION-COUNTER TO CKPT-EXCEPTION-COUNTER
+           MOVE WS-ALERT-COUNTER TO CKPT-ALERT-COUNTER
+           REWRITE CHECKPOINT-RECORD
+           IF CHECKPOINT-FILE-STATUS = '00'
+               DISPLAY 'CHECKPOINT SAVED AT RECORD: '
+                   WS-RECORDS-READ-COUNTER
+           ELSE
+               DISPLAY 'ERROR 1161: CHECKPOINT REWRITE FAILED, STATUS: '
+                   CHECKPOINT-FILE-STATUS ' AT RECORD: '
+                   WS-RECORDS-READ-COUNTER
+           END-IF.
+
+       2050-VALIDATE-SVT-EDITS.
+      * RUST CORE: weight must fall within the business-valid range.
+      * ROZEL-ROSEL: intent must be one of the recognized codes.
+           MOVE 'Y' TO WS-VALIDATION-FLAG
+           MOVE SPACES TO WS-VALIDATION-REASON
+           IF DLT-FINAL-WEIGHT < WS-MIN-WEIGHT-VALUE
+               OR DLT-FINAL-WEIGHT > WS-MAX-WEIGHT-VALUE
+               MOVE 'N' TO WS-VALIDATION-FLAG
+               MOVE 'RUST CORE: WEIGHT OUT OF RANGE'
+                   TO WS-VALIDATION-REASON
+           END-IF
+           IF DLT-ENERGY-SIG < WS-MIN-ENERGY-SIG
+               OR DLT-ENERGY-SIG > WS-MAX-ENERGY-SIG
+               MOVE 'N' TO WS-VALIDATION-FLAG
+               MOVE 'RUST CORE: ENERGY SIG OUT OF RANGE'
+                   TO WS-VALIDATION-REASON
+           END-IF
+           SET WS-INTENT-IDX TO 1
+           SEARCH WS-VALID-INTENT-ENTRY
+               AT END
+                   MOVE 'N' TO WS-VALIDATION-FLAG
+                   MOVE 'ROZEL-ROSEL: UNRECOGNIZED INTENT'
+                       TO WS-VALIDATION-REASON
+               WHEN WS-VALID-INTENT-ENTRY (WS-INTENT-IDX) = DLT-INTENT
+                   MOVE WS-INTENT-IDX TO WS-MATCHED-INTENT-IDX
+           END-SEARCH.
+
        2100-WRITE-TO-DLT-ARCHIVE.
+           MOVE 'V' TO DLT-VERIFICATION-FLAG
+           WRITE DLT-ARCHIVE-RECORD
+               INVALID KEY
+                   IF IN-RESTART-REPLAY-WINDOW
+                       AND SVT-TRANSACTION-KEY
+                           = WS-CHECKPOINT-LAST-WRITTEN-KEY
+      * The record the checkpoint was captured just short of (whether
+      * an ordinary posting or a correction's corrected leg) can have
+      * been archived already by the aborted prior attempt before it
+      * reached its own checkpoint -- this key match is that replay
+      * artifact, not a new duplicate-key defect. Its per-intent/
+      * control totals and sub-ledger routing were already posted by
+      * the aborted attempt, so there is nothing further to do here.
+      * The key comparison (not just the replay-window flag) is what
+      * proves it: WS-CHECKPOINT-LAST-WRITTEN-KEY is the exact key this
+      * run's own prior attempt is known to have already written, so
+      * any OTHER key colliding on this same record is a genuine new
+      * duplicate, not a replay, and falls through to the ELSE below.
+                       MOVE SVT-TRANSACTION-KEY TO WS-LAST-WRITTEN-KEY
+                       DISPLAY 'RECORD ALREADY ARCHIVED BY PRIOR '
+                           'ABENDED RUN, SKIPPING REPLAY: '
+                           SVT-TRANSACTION-KEY
+                   ELSE
+                       DISPLAY 'ERROR 2101: DLT KEY COLLISION: '
+                           SVT-TRANSACTION-KEY
+                       PERFORM 2110-WRITE-TO-SUSPENSE
+                   END-IF
+               NOT INVALID KEY
+                   MOVE SVT-TRANSACTION-KEY TO WS-LAST-WRITTEN-KEY
+                   ADD 1 TO WS-INTENT-STAT-COUNT (WS-MATCHED-INTENT-IDX)
+                   ADD DLT-FINAL-WEIGHT
+                       TO WS-INTENT-STAT-WEIGHT (WS-MATCHED-INTENT-IDX)
+                   ADD DLT-FINAL-WEIGHT TO WS-TOTAL-WEIGHT-ARCHIVED
+                   DISPLAY 'SV' WS-TRANSACTION-COUNTER ' LOGGED: KEY '
+                       SVT-TRANSACTION-KEY
+                   PERFORM 2120-ROUTE-TO-SUBLEDGER
+           END-WRITE.
+
+      * Mirrors a just-archived DLT-ARCHIVE-RECORD into its intent's
+      * sub-ledger. Resolved independently of WS-MATCHED-INTENT-IDX so
+      * this is also safe to call for a reversal record, which never
+      * runs 2050-VALIDATE-SVT-EDITS itself.
+       2120-ROUTE-TO-SUBLEDGER.
+      * Reset before every call -- a stale WS-SUBLEDGER-INTENT-IDX left
+      * over from a prior call must never be reused if this SEARCH
+      * doesn't match, since that would silently misroute the record
+      * into whatever sub-ledger the last successful call wrote to.
+           MOVE ZEROES TO WS-SUBLEDGER-INTENT-IDX
+           SET WS-INTENT-IDX TO 1
+           SEARCH WS-VALID-INTENT-ENTRY
+               AT END
+                   DISPLAY 'ERROR 2121: NO SUB-LEDGER FOR INTENT: '
+                       DLT-INTENT ' -- KEY ' SVT-TRANSACTION-KEY
+               WHEN WS-VALID-INTENT-ENTRY (WS-INTENT-IDX) = DLT-INTENT
+                   MOVE WS-INTENT-IDX TO WS-SUBLEDGER-INTENT-IDX
+           END-SEARCH
+           EVALUATE WS-SUBLEDGER-INTENT-IDX
+               WHEN 1
+                   MOVE SPACES TO TRANSFER-SUBLEDGER-RECORD
+                   MOVE SVT-TRANSACTION-KEY TO TSL-TRANSACTION-KEY
+                   MOVE DLT-DID TO TSL-DID
+                   MOVE DLT-ENERGY-SIG TO TSL-ENERGY-SIG
+                   MOVE DLT-INTENT TO TSL-INTENT
+                   MOVE DLT-FINAL-WEIGHT TO TSL-FINAL-WEIGHT
+                   MOVE DLT-TIMESTAMP TO TSL-TIMESTAMP
+                   MOVE DLT-VERIFICATION-FLAG TO TSL-VERIFICATION-FLAG
+                   MOVE DLT-RECORD-TYPE TO TSL-RECORD-TYPE
+                   MOVE DLT-ORIGINAL-KEY TO TSL-ORIGINAL-KEY
+                   WRITE TRANSFER-SUBLEDGER-RECORD
+               WHEN 2
+                   MOVE SPACES TO MINT-SUBLEDGER-RECORD
+                   MOVE SVT-TRANSACTION-KEY TO MSL-TRANSACTION-KEY
+                   MOVE DLT-DID TO MSL-DID
+                   MOVE DLT-ENERGY-SIG TO MSL-ENERGY-SIG
+                   MOVE DLT-INTENT TO MSL-INTENT
+                   MOVE DLT-FINAL-WEIGHT TO MSL-FINAL-WEIGHT
+                   MOVE DLT-TIMESTAMP TO MSL-TIMESTAMP
+                   MOVE DLT-VERIFICATION-FLAG TO MSL-VERIFICATION-FLAG
+                   MOVE DLT-RECORD-TYPE TO MSL-RECORD-TYPE
+                   MOVE DLT-ORIGINAL-KEY TO MSL-ORIGINAL-KEY
+                   WRITE MINT-SUBLEDGER-RECORD
+               WHEN 3
+                   MOVE SPACES TO BURN-SUBLEDGER-RECORD
+                   MOVE SVT-TRANSACTION-KEY TO BSL-TRANSACTION-KEY
+                   MOVE DLT-DID TO BSL-DID
+                   MOVE DLT-ENERGY-SIG TO BSL-ENERGY-SIG
+                   MOVE DLT-INTENT TO BSL-INTENT
+                   MOVE DLT-FINAL-WEIGHT TO BSL-FINAL-WEIGHT
+                   MOVE DLT-TIMESTAMP TO BSL-TIMESTAMP
+                   MOVE DLT-VERIFICATION-FLAG TO BSL-VERIFICATION-FLAG
+                   MOVE DLT-RECORD-TYPE TO BSL-RECORD-TYPE
+                   MOVE DLT-ORIGINAL-KEY TO BSL-ORIGINAL-KEY
+                   WRITE BURN-SUBLEDGER-RECORD
+           END-EVALUATE.
+
+       2060-WRITE-TO-EXCEPTION-REPORT.
+      * Failed the RUST CORE / ROZEL-ROSEL gate -- never stamped 'V'
+      * and never archived; diverted here for same-day review instead.
+      * Same replay hazard 2100/2210 close for the archive file applies
+      * here: an abend after this write/counter bump but before the
+      * next checkpoint save would otherwise be replayed into a second,
+      * duplicate EXCEPTION-RECORD and a double-counted
+      * WS-EXCEPTION-COUNTER on restart.
+           IF IN-RESTART-REPLAY-WINDOW
+               AND SVT-TRANSACTION-KEY
+                   = WS-CHECKPOINT-LAST-EXCEPTION-KEY
+               MOVE SVT-TRANSACTION-KEY TO WS-LAST-EXCEPTION-KEY
+               DISPLAY 'EXCEPTION ALREADY LOGGED BY PRIOR '
+                   'ABENDED RUN, SKIPPING REPLAY: '
+                   SVT-TRANSACTION-KEY
+           ELSE
+               ADD 1 TO WS-EXCEPTION-COUNTER
+               MOVE DLT-DID           TO EXC-SVT-DID
+               MOVE DLT-ENERGY-SIG    TO EXC-ENERGY-SIG
+               MOVE DLT-INTENT        TO EXC-INTENT
+               MOVE DLT-FINAL-WEIGHT  TO EXC-WEIGHT-VALUE
+               MOVE DLT-TIMESTAMP     TO EXC-TIMESTAMP
+               MOVE WS-VALIDATION-REASON TO EXC-REASON
+               WRITE EXCEPTION-RECORD
+               MOVE SVT-TRANSACTION-KEY TO WS-LAST-EXCEPTION-KEY
+               PERFORM 1160-SAVE-CHECKPOINT
+               DISPLAY 'ERROR 2001: SVT FAILED EDIT CHECKS: '
+                   WS-VALIDATION-REASON
+           END-IF.
+
+       2070-CHECK-ENERGY-SIG-THRESHOLD.
+      * Advisory band, narrower than RUST CORE's hard validation range
+      * (WS-MIN/MAX-ENERGY-SIG) -- an SVT outside it is still archived
+      * or exceptioned normally on its own merits; it is only mirrored
+      * here for same-day review so an anomalous spike doesn't sail
+      * into the archive unnoticed until a much later audit.
+      * Gated against replay the same way as 2060, above, for the
+      * matching ALERT-RECORD/WS-ALERT-COUNTER hazard.
+           IF (DLT-ENERGY-SIG < WS-ALERT-LOW-ENERGY-SIG
+               OR DLT-ENERGY-SIG > WS-ALERT-HIGH-ENERGY-SIG)
+               AND IN-RESTART-REPLAY-WINDOW
+               AND SVT-TRANSACTION-KEY = WS-CHECKPOINT-LAST-ALERT-KEY
+               MOVE SVT-TRANSACTION-KEY TO WS-LAST-ALERT-KEY
+               DISPLAY 'ALERT ALREADY LOGGED BY PRIOR '
+                   'ABENDED RUN, SKIPPING REPLAY: '
+                   SVT-TRANSACTION-KEY
+           ELSE IF DLT-ENERGY-SIG < WS-ALERT-LOW-ENERGY-SIG
+               OR DLT-ENERGY-SIG > WS-ALERT-HIGH-ENERGY-SIG
+               ADD 1 TO WS-ALERT-COUNTER
+               MOVE SPACES TO ALERT-RECORD
+               MOVE DLT-DID           TO ALT-SVT-DID
+               MOVE DLT-ENERGY-SIG    TO ALT-ENERGY-SIG
+               MOVE DLT-INTENT        TO ALT-INTENT
+               MOVE DLT-FINAL-WEIGHT  TO ALT-WEIGHT-VALUE
+               MOVE DLT-TIMESTAMP     TO ALT-TIMESTAMP
+               MOVE 'ENERGY SIG OUTSIDE ALERT BAND' TO ALT-REASON
+               WRITE ALERT-RECORD
+               MOVE SVT-TRANSACTION-KEY TO WS-LAST-ALERT-KEY
+               PERFORM 1160-SAVE-CHECKPOINT
+               DISPLAY 'ALERT 2071: ENERGY SIG ANOMALY FOR KEY: '
+                   SVT-TRANSACTION-KEY
+           END-IF.
+
+       2110-WRITE-TO-SUSPENSE.
+      * Preserve the rejected SVT so it can be researched and
+      * re-submitted instead of being lost off the end of the console.
+           ADD 1 TO WS-SUSPENSE-COUNTER
+           MOVE DLT-DID           TO SUSP-SVT-DID
+           MOVE DLT-ENERGY-SIG    TO SUSP-ENERGY-SIG
+           MOVE DLT-INTENT        TO SUSP-INTENT
+           MOVE DLT-FINAL-WEIGHT  TO SUSP-WEIGHT-VALUE
+           MOVE DLT-TIMESTAMP     TO SUSP-TIMESTAMP
+           MOVE SVT-TRANSACTION-KEY TO SUSP-COMPUTED-KEY
+           MOVE 'KEY COLLISION'   TO SUSP-REASON
+           WRITE SUSPENSE-RECORD.
+
+       2200-PROCESS-CORRECTION.
+      * Maintenance transaction: look up the original posting by its
+      * archived key, then append a reversal of it plus a corrected
+      * re-posting -- the original is never rewritten or deleted.
+           MOVE IN-ORIGINAL-KEY TO WS-CORRECTION-LOOKUP-KEY
+           MOVE WS-CORRECTION-LOOKUP-KEY TO SVT-TRANSACTION-KEY
+           READ DLT-ARCHIVE-FILE
+               KEY IS SVT-TRANSACTION-KEY
+               INVALID KEY
+                   ADD 1 TO WS-EXCEPTION-COUNTER
+                   MOVE IN-SVT-DID TO EXC-SVT-DID
+                   MOVE IN-ENERGY-SIG TO EXC-ENERGY-SIG
+                   MOVE IN-INTENT TO EXC-INTENT
+                   MOVE IN-WEIGHT-VALUE TO EXC-WEIGHT-VALUE
+                   MOVE IN-TIMESTAMP TO EXC-TIMESTAMP
+                   MOVE 'CORRECTION: KEY NOT FOUND' TO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+                   DISPLAY 'ERROR 2201: CORRECTION REFERENCES UNKNOWN '
+                       'KEY: ' WS-CORRECTION-LOOKUP-KEY
+               NOT INVALID KEY
+                   MOVE DLT-DID TO WS-ORIG-DID
+                   MOVE DLT-ENERGY-SIG TO WS-ORIG-ENERGY-SIG
+                   MOVE DLT-INTENT TO WS-ORIG-INTENT
+                   MOVE DLT-FINAL-WEIGHT TO WS-ORIG-WEIGHT
+                   MOVE DLT-TIMESTAMP TO WS-ORIG-TIMESTAMP
+                   PERFORM 2210-WRITE-REVERSAL-RECORD
+                   PERFORM 2220-WRITE-CORRECTED-RECORD
+           END-READ.
+
+       2210-WRITE-REVERSAL-RECORD.
+      * Reversal carries the ORIGINAL posting's values, tagged 'R' and
+      * pointed back at the key it reverses. Not counted in the
+      * per-intent/control totals -- those track new business volume,
+      * and a reversal nets against a figure already counted once.
+           MOVE SPACES TO DLT-ARCHIVE-RECORD
+           MOVE WS-ORIG-DID TO DLT-DID
+           MOVE WS-ORIG-ENERGY-SIG TO DLT-ENERGY-SIG
+           MOVE WS-ORIG-INTENT TO DLT-INTENT
+           MOVE WS-ORIG-WEIGHT TO DLT-FINAL-WEIGHT
+           MOVE WS-ORIG-TIMESTAMP TO DLT-TIMESTAMP
+           MOVE 'V' TO DLT-VERIFICATION-FLAG
+           MOVE 'R' TO DLT-RECORD-TYPE
+           MOVE WS-CORRECTION-LOOKUP-KEY TO DLT-ORIGINAL-KEY
+           STRING DLT-DID DLT-TIMESTAMP DLT-FINAL-WEIGHT (1:4)
+               DLT-RECORD-TYPE
+               DELIMITED BY SIZE
+               INTO SVT-TRANSACTION-KEY
            WRITE DLT-ARCHIVE-RECORD
                INVALID KEY
-                   DISPLAY 'ERROR 2101: DLT KEY COLLISION (DUPLICATE SVT): ' SVT-TRANSACTION-KEY
+                   IF IN-RESTART-REPLAY-WINDOW
+                       AND SVT-TRANSACTION-KEY
+                           = WS-CHECKPOINT-LAST-WRITTEN-KEY
+      * This correction is the record a prior aborted run was
+      * checkpointed just short of: the reversal leg it posted before
+      * abending is still sitting in the archive, so this key match is
+      * the expected replay artifact, not a new duplicate-key defect.
+      * The reversal was already posted (and already routed to its
+      * sub-ledger) by the aborted attempt -- skip straight to the
+      * corrected leg instead of re-posting or re-routing it. As in
+      * 2100-WRITE-TO-DLT-ARCHIVE, the key comparison against the
+      * durable WS-CHECKPOINT-LAST-WRITTEN-KEY snapshot (not just the
+      * replay-window flag) is what proves this, so any other
+      * collision still falls through to the genuine-collision ELSE.
+                       MOVE SVT-TRANSACTION-KEY TO WS-LAST-WRITTEN-KEY
+                       DISPLAY 'REVERSAL ALREADY POSTED BY PRIOR '
+                           'ABENDED RUN, SKIPPING REPLAY: '
+                           SVT-TRANSACTION-KEY
+                   ELSE
+                       DISPLAY 'ERROR 2102: REVERSAL KEY COLLISION: '
+                           SVT-TRANSACTION-KEY
+                       PERFORM 2110-WRITE-TO-SUSPENSE
+                   END-IF
                NOT INVALID KEY
-                   DISPLAY 'SV' WS-TRANSACTION-COUNTER ' LOGGED: KEY ' SVT-TRANSACTION-KEY
+                   MOVE SVT-TRANSACTION-KEY TO WS-LAST-WRITTEN-KEY
+                   DISPLAY 'REVERSAL POSTED FOR ORIGINAL KEY: '
+                       WS-CORRECTION-LOOKUP-KEY
+                   PERFORM 2120-ROUTE-TO-SUBLEDGER
+      * Checkpoint immediately -- a correction posts the reversal and
+      * corrected legs as two separate, non-atomic writes, so an abend
+      * between them must leave CKPT-LAST-WRITTEN-KEY durably reflecting
+      * this reversal's key the instant it succeeds, or the replay
+      * comparison above would have nothing correct to match against
+      * on restart.
+                   PERFORM 1160-SAVE-CHECKPOINT
            END-WRITE.
 
+       2220-WRITE-CORRECTED-RECORD.
+      * Corrected re-posting carries the NEW values from the
+      * correction transaction, tagged 'C' and pointed back at the
+      * original key. Goes through the same edit checks and the same
+      * archive write/stats path as a normal posting.
+           MOVE SPACES TO DLT-ARCHIVE-RECORD
+           MOVE IN-SVT-DID TO DLT-DID
+           MOVE IN-ENERGY-SIG TO DLT-ENERGY-SIG
+           MOVE IN-INTENT TO DLT-INTENT
+           MOVE IN-WEIGHT-VALUE TO DLT-FINAL-WEIGHT
+           MOVE IN-TIMESTAMP TO DLT-TIMESTAMP
+           MOVE 'C' TO DLT-RECORD-TYPE
+           MOVE WS-CORRECTION-LOOKUP-KEY TO DLT-ORIGINAL-KEY
+           STRING DLT-DID DLT-TIMESTAMP DLT-FINAL-WEIGHT (1:4)
+               DLT-RECORD-TYPE
+               DELIMITED BY SIZE
+               INTO SVT-TRANSACTION-KEY
+           PERFORM 2070-CHECK-ENERGY-SIG-THRESHOLD
+           PERFORM 2050-VALIDATE-SVT-EDITS
+           IF SVT-PASSED-EDIT-CHECKS
+               PERFORM 2100-WRITE-TO-DLT-ARCHIVE
+           ELSE
+               PERFORM 2060-WRITE-TO-EXCEPTION-REPORT
+           END-IF.
+
       * ---------------------------------------------------------------
        3000-TERMINATE-SYSTEM.
+           IF CHECKPOINT-FILE-STATUS = '00'
+               PERFORM 3050-CLEAR-CHECKPOINT
+           END-IF
+      * DLT-ARCHIVE-OPEN-SUCCEEDED is 'N' only when 1000-INITIALIZE-
+      * SYSTEM's DLT-ARCHIVE-FILE open failed -- in that case none of
+      * the files below were ever opened either (they all live in that
+      * same ELSE branch), so reporting on or closing them here would
+      * turn an already-handled, cleanly-DISPLAYed startup failure into
+      * an unhandled runtime I/O error on top of it. SVT-INPUT-FILE is
+      * the one exception: it is opened unconditionally, so its CLOSE
+      * stays outside this guard.
+           IF DLT-ARCHIVE-OPEN-SUCCEEDED
+               PERFORM 3200-RECONCILE-CONTROL-TOTALS
+               PERFORM 3100-WRITE-CONTROL-REPORT
+           END-IF
            CLOSE SVT-INPUT-FILE.
-           CLOSE DLT-ARCHIVE-FILE.
-           DISPLAY 'MAINFRAME LOGGING COMPLETE. TOTAL SVTs ARCHIVED: ' WS-TRANSACTION-COUNTER.
+           IF DLT-ARCHIVE-OPEN-SUCCEEDED
+               CLOSE DLT-ARCHIVE-FILE
+               CLOSE SVT-SUSPENSE-FILE
+               CLOSE SVT-EXCEPTION-FILE
+               CLOSE DLT-CONTROL-REPORT-FILE
+               CLOSE DLT-TRANSFER-SUBLEDGER-FILE
+               CLOSE DLT-MINT-SUBLEDGER-FILE
+               CLOSE DLT-BURN-SUBLEDGER-FILE
+               CLOSE DLT-ALERT-QUEUE-FILE
+           END-IF.
+           DISPLAY 'MAINFRAME LOGGING COMPLETE. TOTAL SVTs ARCHIVED: '
+               WS-TRANSACTION-COUNTER.
+           DISPLAY 'SVTs DIVERTED TO SUSPENSE QUEUE: '
+               WS-SUSPENSE-COUNTER.
+           DISPLAY 'SVTs FAILED EDIT CHECKS (EXCEPTIONS): '
+               WS-EXCEPTION-COUNTER.
+           DISPLAY 'SVTs FLAGGED FOR ENERGY SIG ANOMALY REVIEW: '
+               WS-ALERT-COUNTER.
            DISPLAY 'FIVE-NINES RELIABILITY MAINTAINED. INSHALLAH.'.
+
+       3050-CLEAR-CHECKPOINT.
+      * Clean finish -- mark the restart file so the next run starts
+      * fresh instead of thinking it needs to resume.
+           MOVE 1 TO WS-CHECKPOINT-RELATIVE-KEY
+           MOVE ZEROES TO CHECKPOINT-RECORD
+           REWRITE CHECKPOINT-RECORD
+           CLOSE DLT-CHECKPOINT-FILE.
+
+       3100-WRITE-CONTROL-REPORT.
+      * Daily control report: one record per intent category with its
+      * archived count and summed final weight, plus reject/collision
+      * and edit-exception counts -- persisted, not just DISPLAYed.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO CONTROL-REPORT-RECORD
+           PERFORM VARYING WS-INTENT-IDX FROM 1 BY 1
+                   UNTIL WS-INTENT-IDX > 3
+               MOVE WS-CURRENT-DATE TO CTL-REPORT-DATE
+               MOVE WS-VALID-INTENT-ENTRY (WS-INTENT-IDX)
+                   TO CTL-REPORT-LABEL
+               MOVE WS-INTENT-STAT-COUNT (WS-INTENT-IDX)
+                   TO CTL-REPORT-COUNT
+               MOVE WS-INTENT-STAT-WEIGHT (WS-INTENT-IDX)
+                   TO CTL-REPORT-WEIGHT-TOTAL
+               WRITE CONTROL-REPORT-RECORD
+           END-PERFORM
+           MOVE WS-CURRENT-DATE TO CTL-REPORT-DATE
+           MOVE 'SUSPENSE-REJECTS' TO CTL-REPORT-LABEL
+           MOVE WS-SUSPENSE-COUNTER TO CTL-REPORT-COUNT
+           MOVE ZEROES TO CTL-REPORT-WEIGHT-TOTAL
+           WRITE CONTROL-REPORT-RECORD
+           MOVE WS-CURRENT-DATE TO CTL-REPORT-DATE
+           MOVE 'EDIT-EXCEPTIONS' TO CTL-REPORT-LABEL
+           MOVE WS-EXCEPTION-COUNTER TO CTL-REPORT-COUNT
+           MOVE ZEROES TO CTL-REPORT-WEIGHT-TOTAL
+           WRITE CONTROL-REPORT-RECORD
+           MOVE WS-CURRENT-DATE TO CTL-REPORT-DATE
+           MOVE 'ALERT-COUNT' TO CTL-REPORT-LABEL
+           MOVE WS-ALERT-COUNTER TO CTL-REPORT-COUNT
+           MOVE ZEROES TO CTL-REPORT-WEIGHT-TOTAL
+           WRITE CONTROL-REPORT-RECORD
+           IF CONTROL-FILE-WAS-SUPPLIED
+               MOVE WS-CURRENT-DATE TO CTL-REPORT-DATE
+               MOVE 'RECON-ACTUAL' TO CTL-REPORT-LABEL
+               MOVE WS-TRANSACTION-COUNTER TO CTL-REPORT-COUNT
+      * WS-TOTAL-WEIGHT-PROCESSED, not WS-TOTAL-WEIGHT-ARCHIVED, so this
+      * line shows the same figure 3200-RECONCILE-CONTROL-TOTALS
+      * actually balances against CTL-EXPECTED-WEIGHT-TOTAL below.
+               MOVE WS-TOTAL-WEIGHT-PROCESSED TO CTL-REPORT-WEIGHT-TOTAL
+               WRITE CONTROL-REPORT-RECORD
+               MOVE WS-CURRENT-DATE TO CTL-REPORT-DATE
+               MOVE 'RECON-EXPECTED' TO CTL-REPORT-LABEL
+               MOVE CTL-EXPECTED-RECORD-COUNT TO CTL-REPORT-COUNT
+               MOVE CTL-EXPECTED-WEIGHT-TOTAL TO CTL-REPORT-WEIGHT-TOTAL
+               WRITE CONTROL-REPORT-RECORD
+               MOVE WS-CURRENT-DATE TO CTL-REPORT-DATE
+               IF RECONCILIATION-MISMATCH
+                   MOVE 'RECON-MISMATCH' TO CTL-REPORT-LABEL
+               ELSE
+                   MOVE 'RECON-OK' TO CTL-REPORT-LABEL
+               END-IF
+               MOVE ZEROES TO CTL-REPORT-COUNT
+               MOVE ZEROES TO CTL-REPORT-WEIGHT-TOTAL
+               WRITE CONTROL-REPORT-RECORD
+           END-IF.
+
+       3200-RECONCILE-CONTROL-TOTALS.
+      * Balance the run's processed count/weight against the control
+      * totals supplied by whatever produced KAFKA-EVENT-STREAM.DAT.
+      * The control file is optional -- its absence just skips the
+      * check rather than failing the run.
+      * Compared against WS-TOTAL-WEIGHT-PROCESSED, not
+      * WS-TOTAL-WEIGHT-ARCHIVED: WS-TRANSACTION-COUNTER counts every
+      * record read, including ones later suspended or exceptioned,
+      * and CTL-EXPECTED-RECORD-COUNT/-WEIGHT-TOTAL describe that same
+      * upstream-extract population. Comparing WS-TRANSACTION-COUNTER
+      * against a weight total that excludes rejected SVTs would flag
+      * a false mismatch on every run with even one routine rejection,
+      * even though nothing was actually lost.
+           OPEN INPUT SVT-CONTROL-FILE
+           IF SVT-CONTROL-FILE-STATUS = '00'
+               MOVE 'Y' TO WS-CONTROL-FILE-SUPPLIED-FLAG
+               READ SVT-CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+               CLOSE SVT-CONTROL-FILE
+               IF WS-TRANSACTION-COUNTER = CTL-EXPECTED-RECORD-COUNT
+                   AND WS-TOTAL-WEIGHT-PROCESSED
+                       = CTL-EXPECTED-WEIGHT-TOTAL
+                   MOVE 'N' TO WS-RECONCILIATION-FLAG
+                   DISPLAY 'RECONCILIATION OK: ARCHIVE BALANCES TO '
+                       'CONTROL FILE'
+               ELSE
+                   MOVE 'Y' TO WS-RECONCILIATION-FLAG
+                   DISPLAY 'ERROR 3201: RECONCILIATION MISMATCH -- '
+                       'RUN FLAGGED'
+                   DISPLAY '  ARCHIVED COUNT ' WS-TRANSACTION-COUNTER
+                       ' VS EXPECTED ' CTL-EXPECTED-RECORD-COUNT
+                   DISPLAY '  PROCESSED WEIGHT '
+                       WS-TOTAL-WEIGHT-PROCESSED
+                       ' VS EXPECTED ' CTL-EXPECTED-WEIGHT-TOTAL
+               END-IF
+           ELSE
+               DISPLAY 'CONTROL FILE NOT SUPPLIED -- '
+                   'RECONCILIATION SKIPPED'
+           END-IF.
