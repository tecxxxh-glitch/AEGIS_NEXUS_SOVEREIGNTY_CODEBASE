@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCORD-PARTITION-MERGE-UTILITY-V4.
+       AUTHOR. TƕēMafɪa ǦoʇhɪcǶɪppɪē.
+       INSTALLATION. BONE ARCHIVE CENTRAL FACILITY.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED. TODAY.
+      *
+      * DRIVER FOR ACCORD-TRANSACTION-LOG-MAINFRAME-V4. OUR KAFKA TOPIC
+      * LANDS AS SEPARATE PER-PARTITION EXTRACT FILES; THIS UTILITY
+      * MERGES UP TO FOUR OF THEM, IN ASCENDING IN-TIMESTAMP ORDER,
+      * INTO THE SINGLE KAFKA-EVENT-STREAM.DAT THE MAINFRAME PROGRAM
+      * READS, SO ONE PARTITION'S ORDERING NEVER GETS SILENTLY MIXED
+      * WITH ANOTHER'S BY A HAND-ROLLED CONCATENATION.
+      *
+      * PARTITION FILE PATHS ARE SUPPLIED AS UP TO FOUR COMMAND-LINE
+      * ARGUMENTS. GNUCOBOL'S MERGE STATEMENT REQUIRES ITS USING FILES
+      * TO BE DECLARED AT COMPILE TIME, SO FOUR SLOTS ARE FIXED HERE;
+      * ANY SLOT LEFT UNSUPPLIED IS BACKED BY AN EMPTY STAND-IN FILE SO
+      * THE MERGE STILL RUNS CORRECTLY WITH FEWER THAN FOUR PARTITIONS.
+      * A FIFTH PARTITION WOULD NEED A FIFTH SLOT ADDED HERE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTITION-FILE-1 ASSIGN TO DYNAMIC WS-PARTITION-PATH-1
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARTITION-FILE-2 ASSIGN TO DYNAMIC WS-PARTITION-PATH-2
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARTITION-FILE-3 ASSIGN TO DYNAMIC WS-PARTITION-PATH-3
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARTITION-FILE-4 ASSIGN TO DYNAMIC WS-PARTITION-PATH-4
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-WORK-FILE
+               ASSIGN TO 'ACCORD_PARTITION_MERGE.TMP'.
+           SELECT MERGED-OUTPUT-FILE
+               ASSIGN TO 'KAFKA-EVENT-STREAM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PARTITION-FILE-1
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS PARTITION-RECORD-1.
+       01  PARTITION-RECORD-1.
+           05  P1-SVT-DID               PIC X(30).
+           05  P1-ENERGY-SIG            PIC 9(04).
+           05  P1-INTENT                PIC X(20).
+           05  P1-WEIGHT-VALUE          PIC 9(10).
+           05  P1-TIMESTAMP             PIC 9(16).
+           05  P1-TRANSACTION-TYPE      PIC X(01).
+           05  P1-ORIGINAL-KEY          PIC X(51).
+           05  FILLER                   PIC X(18).
+
+       FD  PARTITION-FILE-2
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS PARTITION-RECORD-2.
+       01  PARTITION-RECORD-2.
+           05  P2-SVT-DID               PIC X(30).
+           05  P2-ENERGY-SIG            PIC 9(04).
+           05  P2-INTENT                PIC X(20).
+           05  P2-WEIGHT-VALUE          PIC 9(10).
+           05  P2-TIMESTAMP             PIC 9(16).
+           05  P2-TRANSACTION-TYPE      PIC X(01).
+           05  P2-ORIGINAL-KEY          PIC X(51).
+           05  FILLER                   PIC X(18).
+
+       FD  PARTITION-FILE-3
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS PARTITION-RECORD-3.
+       01  PARTITION-RECORD-3.
+           05  P3-SVT-DID               PIC X(30).
+           05  P3-ENERGY-SIG            PIC 9(04).
+           05  P3-INTENT                PIC X(20).
+           05  P3-WEIGHT-VALUE          PIC 9(10).
+           05  P3-TIMESTAMP             PIC 9(16).
+           05  P3-TRANSACTION-TYPE      PIC X(01).
+           05  P3-ORIGINAL-KEY          PIC X(51).
+           05  FILLER                   PIC X(18).
+
+       FD  PARTITION-FILE-4
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS PARTITION-RECORD-4.
+       01  PARTITION-RECORD-4.
+           05  P4-SVT-DID               PIC X(30).
+           05  P4-ENERGY-SIG            PIC 9(04).
+           05  P4-INTENT                PIC X(20).
+           05  P4-WEIGHT-VALUE          PIC 9(10).
+           05  P4-TIMESTAMP             PIC 9(16).
+           05  P4-TRANSACTION-TYPE      PIC X(01).
+           05  P4-ORIGINAL-KEY          PIC X(51).
+           05  FILLER                   PIC X(18).
+
+       SD  MERGE-WORK-FILE
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS MERGE-WORK-RECORD.
+       01  MERGE-WORK-RECORD.
+           05  WRK-SVT-DID              PIC X(30).
+           05  WRK-ENERGY-SIG           PIC 9(04).
+           05  WRK-INTENT               PIC X(20).
+           05  WRK-WEIGHT-VALUE         PIC 9(10).
+           05  WRK-TIMESTAMP            PIC 9(16).
+           05  WRK-TRANSACTION-TYPE     PIC X(01).
+           05  WRK-ORIGINAL-KEY         PIC X(51).
+           05  FILLER                   PIC X(18).
+
+       FD  MERGED-OUTPUT-FILE
+           RECORD CONTAINS 150 CHARACTERS
+           DATA RECORD IS MERGED-OUTPUT-RECORD.
+       01  MERGED-OUTPUT-RECORD.
+           05  OUT-SVT-DID              PIC X(30).
+           05  OUT-ENERGY-SIG           PIC 9(04).
+           05  OUT-INTENT               PIC X(20).
+           05  OUT-WEIGHT-VALUE         PIC 9(10).
+           05  OUT-TIMESTAMP            PIC 9(16).
+           05  OUT-TRANSACTION-TYPE     PIC X(01).
+           05  OUT-ORIGINAL-KEY         PIC X(51).
+           05  FILLER                   PIC X(18).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARTITION-PATH-1          PIC X(100).
+       01  WS-PARTITION-PATH-2          PIC X(100).
+       01  WS-PARTITION-PATH-3          PIC X(100).
+       01  WS-PARTITION-PATH-4          PIC X(100).
+       01  WS-ARG-COUNT                 PIC 9(02) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-MERGE-PROCESS.
+           PERFORM 1000-COLLECT-PARTITION-ARGS
+           PERFORM 1100-FILL-UNSUPPLIED-SLOTS
+           MERGE MERGE-WORK-FILE
+               ON ASCENDING KEY WRK-TIMESTAMP
+               USING PARTITION-FILE-1 PARTITION-FILE-2
+                   PARTITION-FILE-3 PARTITION-FILE-4
+               GIVING MERGED-OUTPUT-FILE
+           DISPLAY 'PARTITION MERGE COMPLETE: KAFKA-EVENT-STREAM.DAT '
+               'REBUILT IN TIMESTAMP ORDER'
+           STOP RUN.
+
+       1000-COLLECT-PARTITION-ARGS.
+           MOVE SPACES TO WS-PARTITION-PATH-1 WS-PARTITION-PATH-2
+               WS-PARTITION-PATH-3 WS-PARTITION-PATH-4
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARTITION-PATH-1 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PARTITION-PATH-1
+           END-ACCEPT
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARTITION-PATH-2 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PARTITION-PATH-2
+           END-ACCEPT
+           DISPLAY 3 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARTITION-PATH-3 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PARTITION-PATH-3
+           END-ACCEPT
+           DISPLAY 4 UPON ARGUMENT-NUMBER
+           ACCEPT WS-PARTITION-PATH-4 FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-PARTITION-PATH-4
+           END-ACCEPT.
+
+      * MERGE's USING files must all be present and valid, so any slot
+      * the caller didn't supply a partition for is pointed at an
+      * empty stand-in file created fresh on every run -- it
+      * contributes nothing to the merge but keeps the statement's
+      * four fixed USING files satisfied.
+       1100-FILL-UNSUPPLIED-SLOTS.
+           IF WS-PARTITION-PATH-1 = SPACES
+               MOVE 'ACCORD_PARTITION_EMPTY_1.DAT'
+                   TO WS-PARTITION-PATH-1
+               PERFORM 1110-CREATE-EMPTY-PARTITION-1
+           END-IF
+           IF WS-PARTITION-PATH-2 = SPACES
+               MOVE 'ACCORD_PARTITION_EMPTY_2.DAT'
+                   TO WS-PARTITION-PATH-2
+               PERFORM 1120-CREATE-EMPTY-PARTITION-2
+           END-IF
+           IF WS-PARTITION-PATH-3 = SPACES
+               MOVE 'ACCORD_PARTITION_EMPTY_3.DAT'
+                   TO WS-PARTITION-PATH-3
+               PERFORM 1130-CREATE-EMPTY-PARTITION-3
+           END-IF
+           IF WS-PARTITION-PATH-4 = SPACES
+               MOVE 'ACCORD_PARTITION_EMPTY_4.DAT'
+                   TO WS-PARTITION-PATH-4
+               PERFORM 1140-CREATE-EMPTY-PARTITION-4
+           END-IF.
+
+       1110-CREATE-EMPTY-PARTITION-1.
+           OPEN OUTPUT PARTITION-FILE-1
+           CLOSE PARTITION-FILE-1.
+
+       1120-CREATE-EMPTY-PARTITION-2.
+           OPEN OUTPUT PARTITION-FILE-2
+           CLOSE PARTITION-FILE-2.
+
+       1130-CREATE-EMPTY-PARTITION-3.
+           OPEN OUTPUT PARTITION-FILE-3
+           CLOSE PARTITION-FILE-3.
+
+       1140-CREATE-EMPTY-PARTITION-4.
+           OPEN OUTPUT PARTITION-FILE-4
+           CLOSE PARTITION-FILE-4.
